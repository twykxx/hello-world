@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  COPY : CTABENVV                                                *
+      *  Enveloppe generique d'appel de l'accesseur F_TABLE (TABATFI)   *
+      ******************************************************************
+       01 CTABENVV.
+          05 CTABENVV-CODRET          PIC S9(4) COMP.
+          05 CTABENVV-CODSQL          PIC S9(4) COMP.
+          05 CTABENVV-SENS-LECT       PIC X(1).
+             88 CTABENVV-INTLECREC       VALUE 'I'.
+          05 CTABENVV-FCTTAB-CODTEC   PIC X(5).
