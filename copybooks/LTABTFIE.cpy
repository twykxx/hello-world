@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  COPY : LTABTFIE                                                *
+      *  Zone d'entree de l'accesseur F_TABLE (TABATFI)                 *
+      ******************************************************************
+       01 LTABTFIE.
+          05 LTABTFIE-S0500.
+             10 LTABTFIE-S0500-TFI-NOM     PIC X(5).
+             10 LTABTFIE-S0500-TFI-CLE     PIC X(2).
+             10 LTABTFIE-S0500-TFI-DATEFF  PIC X(8).
