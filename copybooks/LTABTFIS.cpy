@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  COPY : LTABTFIS                                                *
+      *  Zone de sortie de l'accesseur F_TABLE (TABATFI)                *
+      ******************************************************************
+       01 LTABTFIS.
+          05 LTABTFIS-S0500.
+             10 LTABTFIS-S0500-TFI-CODRET  PIC X(2).
+             10 LTABTFIS-S0500-TFI-NBENR   PIC 9(4) COMP.
+             10 LTABTFIS-S0500-TFI-ENTETE  PIC X(60) OCCURS 3.
+             10 LTABTFIS-S0500-TFI-VAL     PIC X(60) OCCURS 500.
