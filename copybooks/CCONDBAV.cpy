@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  COPY : CCONDBAV                                                *
+      *  Parametres d'appel de SGFACONN (connexion a la base de donnee) *
+      ******************************************************************
+       01 CCONDBAV.
+          05 CCONDBAV-S-CODRET        PIC S9(4) COMP.
+          05 CCONDBAV-S-CODSQL        PIC S9(4) COMP.
+          05 CCONDBAV-BASE-NOM        PIC X(8).
+          05 CCONDBAV-USER-NOM        PIC X(8).
