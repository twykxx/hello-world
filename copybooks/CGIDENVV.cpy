@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  COPY : CGIDENVV                                                *
+      *  Enveloppe generique d'identification / code retour globale     *
+      ******************************************************************
+       01 CGIDENVV.
+          05 CGIDENVV-CODRET          PIC S9(4) COMP.
+          05 CGIDENVV-CODSQL          PIC S9(4) COMP.
