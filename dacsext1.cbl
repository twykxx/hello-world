@@ -0,0 +1,303 @@
+      ***************************************************************** *
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. DACSEXT1.
+      ******************************************************************
+      *  APPLICATION : DACSEXT1                                        *
+      ******************************************************************
+      *  PROGRAMME : DACSEXT1                                          *
+      *                                                                *
+      *  Date de creation : 08/08/2026                                 *
+      *  Auteur : JGO                                                  *
+      *                                                                *
+      *  Description : Extraction complete de la table SREGL/CL        *
+      *                 chargee par TABATFI, pour rapprochement        *
+      *                 manuel avec la donnee de reference source.     *
+      ******************************************************************
+      *                                                                *
+      ******************************************************************
+      *  COMMENTAIRES                                                  *
+      ******************************************************************
+      *                   M O D I F I C A T I O N S                    *
+      *                   =========================                    *
+      *  Date       User Libelle                                       *
+      *  jj/mm/ssaa xxx  xxxxxxxxxxxxxxxxxxxxxxxx                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT FEXTOUT ASSIGN TO "DACSEXT1.OUT"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS W-EXTOUT-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+       FD  FEXTOUT.
+       01  EXT-OUT-REC              PIC X(80).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 WVAR-IDENT-CGESLOGV.
+           05 ID-SVN                   PIC X(255) VALUE
+           '$ID$'.
+
+      *--- CONSTANTES --------------------------------------------------
+       77 C-PROG-NAME                  PIC X(8) VALUE 'DACSEXT1'.
+       77 C-TABATFI                    PIC X(8) VALUE 'TABATFI'.
+       77 C-SGFACONN                   PIC X(8) VALUE 'SGFACONN'.
+       77 C-MAX-RETRY-CONN             PIC 9(2) VALUE 3.
+       77 C-TAB-MAX-ENR                PIC 9(4) COMP VALUE 500.
+
+       01 W-EXTOUT-STATUS              PIC X(2).
+
+       01 W-TAB-CLS.
+          02 W-TAB-IND        PIC 9999 COMP.
+          02 W-TAB-CODRET     PIC X(2).
+          02 W-TAB-NBENR      PIC 9(4) COMP.
+          02 W-TAB-DATA     OCCURS 500.
+            03 W-DEV        PIC X(3).
+            03 W-FILLER-01  PIC X.
+            03 W-CPTY       PIC X(8).
+            03 W-FILLER-02  PIC X.
+            03 W-LIBELLE    PIC X(47).
+
+      *--- LIGNE DE RAPPORT ------------------------------------------
+       01 EXT-OUT-LINE.
+          05 COL-IND                  PIC ZZZ9.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-DEV                  PIC X(3).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-CPTY                 PIC X(8).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-LIBELLE              PIC X(47).
+
+      *--- COMPTEURS -----------------------------------------------
+       01 W-CPT-LIGNES                 PIC 9(6) VALUE 0.
+
+      *--- FLAGS -------------------------------------------------------
+       01 FL-TABATFI                   PIC X(2).
+          88 FL-TABATFI-OK                 VALUE '1'.
+          88 FL-TABATFI-KO                 VALUE '0'.
+
+       01 FL-CONN                      PIC X(2).
+          88 FL-CONN-OK                    VALUE '1'.
+          88 FL-CONN-KO                    VALUE '0'.
+
+       01 FL-EXTOUT                    PIC X(2).
+          88 FL-EXTOUT-OK                  VALUE '1'.
+          88 FL-EXTOUT-KO                  VALUE '0'.
+
+       01 W-RETRY-IND                  PIC 9(2).
+
+      *--- CODES FONCTIONS ACCESSEURS ----------------------------------
+       01 W-COD-FCT                    PIC X(5).
+          88 W-COD-FCT-S0500                VALUE 'S0500'.
+
+      *--- COPYS -------------------------------------------------------
+      *----- Paramètres SGFACONN (Connexion à la base de donnees)
+           COPY CCONDBAV.
+           COPY CGIDENVV.
+      *----- Paramètres TABATFI (Accesseur F_TABLES)
+           COPY LTABTFIE.
+           COPY LTABTFIS.
+           COPY CTABENVV.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           DISPLAY 'LCO - >>>>>>>> ENTREE dans dacsext1.cbl <<<<<<<<<<'
+
+           PERFORM 1000-INITIALISATION
+
+           DISPLAY 'LCO - >>>>>>>> SORTIE de dacsext1.cbl <<<<<<<<<<'
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+       1000-INITIALISATION SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0 TO W-TAB-IND
+
+      *--- Connexion à la base de donnee, avec reprise sur incident
+      *    transitoire (cf. 1010-INIT-DB)
+           PERFORM 1010-INIT-DB
+
+           IF FL-CONN-OK
+             PERFORM 1100-TRAITEMENT
+           ELSE
+             DISPLAY 'DACSEXT1 : CONNEXION DB IMPOSSIBLE, ARRET'
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       1010-INIT-DB SECTION.
+      *-----------------------------------------------------------------
+      *--- Tente la connexion SGFACONN, avec reprise jusqu'a
+      *    C-MAX-RETRY-CONN tentatives en cas d'incident transitoire,
+      *    avant de laisser passer une connexion non etablie.
+           MOVE 0 TO W-RETRY-IND
+           SET FL-CONN-KO TO TRUE
+
+           PERFORM UNTIL FL-CONN-OK OR W-RETRY-IND >= C-MAX-RETRY-CONN
+             ADD 1 TO W-RETRY-IND
+             PERFORM 9000-SGFACONN
+
+             IF CCONDBAV-S-CODRET = 0
+               SET FL-CONN-OK TO TRUE
+             ELSE
+               DISPLAY 'SECTION     : 1010-INIT-DB - TENTATIVE '
+                       W-RETRY-IND ' CODE RETOUR = '
+                       CCONDBAV-S-CODRET
+             END-IF
+           END-PERFORM
+
+           IF FL-CONN-OK
+             DISPLAY '   Connection DB OK apres ' W-RETRY-IND
+                     ' tentative(s)'
+           ELSE
+             DISPLAY '   Connection DB KO apres ' W-RETRY-IND
+                     ' tentative(s)'
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       1100-TRAITEMENT SECTION.
+      *-----------------------------------------------------------------
+           PERFORM 9270-TABATFI-S0500
+
+           IF FL-TABATFI-KO
+             DISPLAY 'DACSEXT1 : ECHEC TABATFI, RAPPORT NON PRODUIT'
+           ELSE
+             PERFORM 1150-CHARGE-TABLE
+             PERFORM 1900-OUVRE-FICHIER
+             IF FL-EXTOUT-OK
+               PERFORM 6100-EDITE-TABLE
+               PERFORM 1950-FERME-FICHIER
+             ELSE
+               DISPLAY 'DACSEXT1 : ECHEC OUVERTURE FICHIER, '
+                       'RAPPORT NON PRODUIT'
+             END-IF
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       1150-CHARGE-TABLE SECTION.
+      *-----------------------------------------------------------------
+      * Recopie les entrees remontees par TABATFI dans W-TAB-DATA, sans
+      * MOVE ni OCCURS a rajouter a la main par devise ajoutee : la
+      * capacite suit C-TAB-MAX-ENR / l'OCCURS de LTABTFIS-S0500-TFI-VAL.
+      * Un depassement est signale au lieu d'etre perdu sans trace.
+           MOVE LTABTFIS-S0500-TFI-NBENR TO W-TAB-NBENR
+
+           IF W-TAB-NBENR > C-TAB-MAX-ENR
+             DISPLAY 'ATTENTION 1150-CHARGE-TABLE : TABATFI A REMONTE '
+                     W-TAB-NBENR ' ENTREES POUR UNE CAPACITE DE '
+                     C-TAB-MAX-ENR ' - LE SURPLUS EST IGNORE'
+             MOVE C-TAB-MAX-ENR TO W-TAB-NBENR
+           END-IF
+
+           PERFORM VARYING W-TAB-IND FROM 1 BY 1
+                   UNTIL W-TAB-IND > W-TAB-NBENR
+             MOVE LTABTFIS-S0500-TFI-VAL(W-TAB-IND)
+                                  TO W-TAB-DATA(W-TAB-IND)
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+       1900-OUVRE-FICHIER SECTION.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT FEXTOUT
+
+           IF W-EXTOUT-STATUS NOT = '00'
+             DISPLAY 'ERREUR OUVERTURE DACSEXT1.OUT - STATUS = '
+                     W-EXTOUT-STATUS
+             SET FL-EXTOUT-KO TO TRUE
+           ELSE
+             SET FL-EXTOUT-OK TO TRUE
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       1950-FERME-FICHIER SECTION.
+      *-----------------------------------------------------------------
+           MOVE SPACES  TO EXT-OUT-REC
+           STRING 'TOTAL LIGNES EXTRAITES : ' DELIMITED BY SIZE
+                  W-CPT-LIGNES          DELIMITED BY SIZE
+                  INTO EXT-OUT-REC
+           WRITE EXT-OUT-REC
+
+           CLOSE FEXTOUT
+           .
+
+      *-----------------------------------------------------------------
+       6100-EDITE-TABLE SECTION.
+      *-----------------------------------------------------------------
+      * Imprime toutes les entrees peuplees de W-TAB-DATA (devise non
+      * espaces) remontees par TABATFI pour SREGL/CL.
+           MOVE 1 TO W-TAB-IND
+           PERFORM UNTIL W-TAB-IND > W-TAB-NBENR
+             IF W-DEV(W-TAB-IND) NOT = SPACES
+               MOVE SPACES           TO EXT-OUT-LINE
+               MOVE W-TAB-IND        TO COL-IND
+               MOVE W-DEV(W-TAB-IND) TO COL-DEV
+               MOVE W-CPTY(W-TAB-IND)    TO COL-CPTY
+               MOVE W-LIBELLE(W-TAB-IND) TO COL-LIBELLE
+
+               WRITE EXT-OUT-REC FROM EXT-OUT-LINE
+               ADD 1 TO W-CPT-LIGNES
+             END-IF
+             ADD 1 TO W-TAB-IND
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+       9000-SGFACONN SECTION.
+      *-----------------------------------------------------------------
+      *--- Connexion à la base de donnees
+           CALL C-SGFACONN USING CCONDBAV
+
+           IF CCONDBAV-S-CODRET > CGIDENVV-CODRET
+              MOVE CCONDBAV-S-CODRET   TO CGIDENVV-CODRET
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       9270-TABATFI-S0500 SECTION.
+      *-----------------------------------------------------------------
+           INITIALIZE LTABTFIE LTABTFIS CTABENVV
+
+           SET CTABENVV-INTLECREC  TO TRUE
+           SET W-COD-FCT-S0500     TO TRUE
+           MOVE W-COD-FCT          TO CTABENVV-FCTTAB-CODTEC
+           MOVE 'SREGL'            TO LTABTFIE-S0500-TFI-NOM
+           MOVE 'CL'               TO LTABTFIE-S0500-TFI-CLE
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                   TO LTABTFIE-S0500-TFI-DATEFF
+
+           CALL C-TABATFI USING LTABTFIE LTABTFIS CTABENVV
+
+           IF CTABENVV-CODRET NOT = 0
+              SET FL-TABATFI-KO TO TRUE
+              DISPLAY  'ERREUR RECHERCHE F_TABLE : CODE RETOUR = '
+                       CTABENVV-CODRET
+                       ' | SQL CODE : '
+                       CTABENVV-CODSQL
+           ELSE
+              SET FL-TABATFI-OK TO TRUE
+           END-IF
+           .
+
+       END PROGRAM DACSEXT1.
