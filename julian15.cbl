@@ -1,134 +1,386 @@
-      ***************************************************************** *
-       IDENTIFICATION DIVISION. 
-      ******************************************************************
-       PROGRAM-ID. JULIAN15.
-      ******************************************************************
-      *  APPLICATION : JULIAN15                                        *
-      ******************************************************************
-      *  PROGRAMME : JULIAN15                                          *
-      *                                                                *
-      *  Date de creation : 02/08/2016                                 *
-      *  Auteur : JGO                                                  *
-      *                                                                *
-      *  Description :                                                 *
-      ******************************************************************
-      *                                                                *
-      ******************************************************************
-      *  COMMENTAIRES                                                  *
-      ******************************************************************
-      *                   M O D I F I C A T I O N S                    *
-      *                   =========================                    *
-      *  Date       User Libelle                                       *
-      *  jj/mm/ssaa xxx  xxxxxxxxxxxxxxxxxxxxxxxx                      *
-      *                                                                *
-      ******************************************************************
-       
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-      ******************************************************************
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------------------------------------------------
-       
-      ******************************************************************
-       DATA DIVISION.
-      ******************************************************************
-      ******************************************************************
-       FILE SECTION.
-      ******************************************************************
-       
-      ******************************************************************
-       WORKING-STORAGE SECTION.
-      ******************************************************************
-       01 WVAR-IDENT-CGESLOGV.
-           05 ID-SVN                   PIC X(255) VALUE
-           '$ID$'.
-       
-      *--- CONSTANTES --------------------------------------------------
-       77 C-PROG-NAME                  PIC X(8) VALUE 'DACSCLS1'.
-       
-      *--- FLAGS -------------------------------------------------------
-       01 FL-DISPLAY                   PIC X(2).
-          88 FL-DISPLAY-OK                 VALUE '1'.
-          88 FL-DISPLAY-KO                 VALUE '0'.
-       
-      *--- WORK VARIABLES ----------------------------------------------
-       
-       01 XPM-PARAM.
-         05 XPM-DEV       PIC X(3).
-         05 XPM-CPTY      PIC X(8).
-         05 XPM-LIBELLE   PIC X(47).
-         05 XPM-CODRET    PIC X(2).
-       
-      ******************************************************************
-       PROCEDURE DIVISION.
-      ******************************************************************
-       
-           SET FL-DISPLAY-OK TO TRUE
-      *    SET FL-DISPLAY-KO TO TRUE
-       
-           PERFORM 1000-INITIALISATION
-           PERFORM 9999-FIN-PROG
-           EXIT PROGRAM
-           GOBACK
-           .
-       
-      *-----------------------------------------------------------------
-       1000-INITIALISATION SECTION.
-      *-----------------------------------------------------------------
-           DISPLAY '1000-INITIALISATION'
-       
-           PERFORM 1100-TRAITEMENT
-           .
-       
-
-      *-----------------------------------------------------------------
-       1100-TRAITEMENT SECTION.
-      *-----------------------------------------------------------------
-           DISPLAY '1100-TRAITEMENT'
-           PERFORM 9000-JULIAN14
-           .
-       
-      *-----------------------------------------------------------------
-       9000-JULIAN14 SECTION.
-      *-----------------------------------------------------------------
-      * Validite et decodage d'un numero de compte IBAN
-           DISPLAY '9000-JULIAN14'
-           INITIALIZE XPM-PARAM
-       
-           MOVE 'AUD'        TO XPM-DEV
-           DISPLAY 'W-DEV : ' XPM-DEV
-       
-           CALL C-PROG-NAME USING BY REFERENCE XPM-PARAM
-           
-           DISPLAY 'APRES APPEL : '
-           DISPLAY 'XPM-PARAM : ' XPM-PARAM
-           DISPLAY 'XPM-DEV : ' XPM-DEV
-           DISPLAY 'XPM-CPTY : ' XPM-CPTY
-           DISPLAY 'XPM-LIBELLE : ' XPM-LIBELLE
-           DISPLAY 'XPM-CODRET : ' XPM-CODRET
-       
-           IF XPM-CODRET = '0'
-             DISPLAY 'OK'
-           ELSE
-             DISPLAY 'NOK'
-           END-IF
-           EXIT
-           .
-       
-      *-----------------------------------------------------------------
-       9900-ARRET-PROG SECTION.
-      *-----------------------------------------------------------------
-      *--- Plantage provoque
-           DISPLAY '9900-ARRET-PROG'
-       
-           GOBACK
-           .
-      
-      *-----------------------------------------------------------------
-       9999-FIN-PROG SECTION.
-      *-----------------------------------------------------------------
-       
-           .
-       
-       END PROGRAM JULIAN15.
\ No newline at end of file
+      ***************************************************************** *
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. JULIAN15.
+      ******************************************************************
+      *  APPLICATION : JULIAN15                                        *
+      ******************************************************************
+      *  PROGRAMME : JULIAN15                                          *
+      *                                                                *
+      *  Date de creation : 02/08/2016                                 *
+      *  Auteur : JGO                                                  *
+      *                                                                *
+      *  Description : Pilote de traitement par lot de la resolution   *
+      *                 devise -> correspondant (DACSCLS1), avec       *
+      *                 controle/decodage de l'IBAN associe.           *
+      ******************************************************************
+      *                                                                *
+      ******************************************************************
+      *  COMMENTAIRES                                                  *
+      ******************************************************************
+      *                   M O D I F I C A T I O N S                    *
+      *                   =========================                    *
+      *  Date       User Libelle                                       *
+      *  jj/mm/ssaa xxx  xxxxxxxxxxxxxxxxxxxxxxxx                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT FCURIN  ASSIGN TO "DEVISES.IN"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS W-CURIN-STATUS.
+
+           SELECT FCUROUT ASSIGN TO "DEVISES.OUT"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS W-CUROUT-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+       FD  FCURIN.
+       01  CUR-IN-REC.
+           05 CUR-IN-DEV            PIC X(3).
+           05 FILLER                PIC X(1).
+           05 CUR-IN-IBAN           PIC X(34).
+
+       FD  FCUROUT.
+       01  CUR-OUT-REC              PIC X(132).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 WVAR-IDENT-CGESLOGV.
+           05 ID-SVN                   PIC X(255) VALUE
+           '$ID$'.
+
+      *--- CONSTANTES --------------------------------------------------
+       77 C-PROG-NAME                  PIC X(8) VALUE 'DACSCLS1'.
+
+      *--- FLAGS -------------------------------------------------------
+       01 FL-DISPLAY                   PIC X(2).
+          88 FL-DISPLAY-OK                 VALUE '1'.
+          88 FL-DISPLAY-KO                 VALUE '0'.
+
+       01 W-CURIN-STATUS               PIC X(2).
+       01 W-CUROUT-STATUS              PIC X(2).
+
+       01 W-FL-EOF-CUR                 PIC X(1) VALUE 'N'.
+          88 W-EOF-CUR-YES                 VALUE 'Y'.
+          88 W-EOF-CUR-NON                 VALUE 'N'.
+
+      *--- COMPTEURS -----------------------------------------------
+
+       01 W-CPT-LUES                   PIC 9(6) VALUE 0.
+       01 W-CPT-OK                     PIC 9(6) VALUE 0.
+       01 W-CPT-KO                     PIC 9(6) VALUE 0.
+
+      *--- LIGNE DE RAPPORT ------------------------------------------
+       01 CUR-OUT-LINE.
+          05 COL-DEV                  PIC X(3).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-CPTY                 PIC X(8).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-LIBELLE              PIC X(47).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-CODRET               PIC X(2).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-IBAN-CODRET          PIC X(2).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-IBAN-BANK            PIC X(4).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-IBAN-BRANCH          PIC X(6).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-IBAN-ACCOUNT         PIC X(20).
+
+      *--- WORK VARIABLES ----------------------------------------------
+
+       01 XPM-PARAM.
+         05 XPM-DEV       PIC X(3).
+         05 XPM-CPTY      PIC X(8).
+         05 XPM-LIBELLE   PIC X(47).
+         05 XPM-CODRET    PIC X(2).
+            88 XPM-CODRET-OK              VALUE '00'.
+            88 XPM-CODRET-NOTFOUND        VALUE '08'.
+            88 XPM-CODRET-TABKO           VALUE '12'.
+            88 XPM-CODRET-DBKO            VALUE '16'.
+      *--- Date d'effet optionnelle (AAAAMMJJ) : espaces = ce jour
+         05 XPM-DATEFF    PIC X(8).
+         05 XPM-IBAN-PARAM.
+            10 XPM-IBAN-NUM         PIC X(34).
+            10 XPM-IBAN-COUNTRY     PIC X(2).
+            10 XPM-IBAN-CHECK       PIC X(2).
+            10 XPM-IBAN-BANK-CODE   PIC X(4).
+            10 XPM-IBAN-BRANCH      PIC X(6).
+            10 XPM-IBAN-ACCOUNT     PIC X(20).
+            10 XPM-IBAN-CODRET      PIC X(2).
+               88 XPM-IBAN-OK             VALUE '0 '.
+               88 XPM-IBAN-KO             VALUE '8 '.
+
+      *--- ZONE DE TRAVAIL CONTROLE IBAN (MOD-97, cf. ISO 7064) -------
+       01 W-IBAN-WORK.
+          05 W-IBAN-LEN           PIC 9(2).
+          05 W-IBAN-ACCT-LEN      PIC 9(2).
+          05 W-IBAN-REARR         PIC X(34).
+          05 W-IBAN-IND           PIC 9(2).
+          05 W-IBAN-CHAR          PIC X(1).
+          05 W-IBAN-DIGIT         PIC 9(1).
+          05 W-IBAN-DIGVAL        PIC 9(2).
+          05 W-IBAN-TENS          PIC 9(1).
+          05 W-IBAN-ONES          PIC 9(1).
+          05 W-IBAN-REMAIN        PIC 9(4).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           SET FL-DISPLAY-OK TO TRUE
+      *    SET FL-DISPLAY-KO TO TRUE
+
+           PERFORM 1000-INITIALISATION
+           PERFORM 9999-FIN-PROG
+           EXIT PROGRAM
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+       1000-INITIALISATION SECTION.
+      *-----------------------------------------------------------------
+           DISPLAY '1000-INITIALISATION'
+
+           PERFORM 1050-OUVRE-FICHIERS
+           PERFORM 1100-TRAITEMENT UNTIL W-EOF-CUR-YES
+           PERFORM 1900-FERME-FICHIERS
+           .
+
+      *-----------------------------------------------------------------
+       1050-OUVRE-FICHIERS SECTION.
+      *-----------------------------------------------------------------
+           OPEN INPUT FCURIN
+           IF W-CURIN-STATUS NOT = '00'
+             DISPLAY 'ERREUR OUVERTURE FCURIN - STATUT = '
+                     W-CURIN-STATUS
+             SET W-EOF-CUR-YES TO TRUE
+           END-IF
+
+           OPEN OUTPUT FCUROUT
+           IF W-CUROUT-STATUS NOT = '00'
+             DISPLAY 'ERREUR OUVERTURE FCUROUT - STATUT = '
+                     W-CUROUT-STATUS
+             SET W-EOF-CUR-YES TO TRUE
+           END-IF
+
+           IF W-EOF-CUR-NON
+             PERFORM 1060-LIT-CUR-IN
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       1060-LIT-CUR-IN SECTION.
+      *-----------------------------------------------------------------
+           READ FCURIN
+             AT END
+               SET W-EOF-CUR-YES TO TRUE
+           END-READ
+           .
+
+      *-----------------------------------------------------------------
+       1100-TRAITEMENT SECTION.
+      *-----------------------------------------------------------------
+           ADD 1 TO W-CPT-LUES
+           PERFORM 9000-JULIAN14
+           PERFORM 1060-LIT-CUR-IN
+           .
+
+      *-----------------------------------------------------------------
+       1900-FERME-FICHIERS SECTION.
+      *-----------------------------------------------------------------
+           MOVE SPACES  TO CUR-OUT-REC
+           STRING 'TOTAL DEVISES LUES : ' DELIMITED BY SIZE
+                  W-CPT-LUES            DELIMITED BY SIZE
+                  ' - OK : '            DELIMITED BY SIZE
+                  W-CPT-OK              DELIMITED BY SIZE
+                  ' - KO : '            DELIMITED BY SIZE
+                  W-CPT-KO              DELIMITED BY SIZE
+                  INTO CUR-OUT-REC
+           WRITE CUR-OUT-REC
+
+           CLOSE FCURIN
+           CLOSE FCUROUT
+           .
+
+      *-----------------------------------------------------------------
+       9000-JULIAN14 SECTION.
+      *-----------------------------------------------------------------
+      * Validite et decodage d'un numero de compte IBAN, puis resolution
+      * de la devise associee vers son correspondant (DACSCLS1)
+           DISPLAY '9000-JULIAN14'
+           INITIALIZE XPM-PARAM
+
+           MOVE CUR-IN-DEV   TO XPM-DEV
+           MOVE CUR-IN-IBAN  TO XPM-IBAN-NUM
+           DISPLAY 'W-DEV : ' XPM-DEV
+
+           PERFORM 9100-IBAN-CONTROLE
+
+           CALL C-PROG-NAME USING BY REFERENCE XPM-PARAM
+
+           DISPLAY 'APRES APPEL : '
+           DISPLAY 'XPM-DEV : ' XPM-DEV
+           DISPLAY 'XPM-CPTY : ' XPM-CPTY
+           DISPLAY 'XPM-LIBELLE : ' XPM-LIBELLE
+           DISPLAY 'XPM-CODRET : ' XPM-CODRET
+
+           IF XPM-CODRET-OK
+             DISPLAY 'OK'
+             ADD 1 TO W-CPT-OK
+           ELSE
+             DISPLAY 'NOK'
+             ADD 1 TO W-CPT-KO
+           END-IF
+
+           PERFORM 9200-ECRIT-RAPPORT
+           EXIT
+           .
+
+      *-----------------------------------------------------------------
+       9100-IBAN-CONTROLE SECTION.
+      *-----------------------------------------------------------------
+      * Controle de structure (longueur, code pays, cle) et controle
+      * MOD-97 de l'IBAN recu dans XPM-IBAN-NUM, puis decodage des
+      * segments banque / agence / compte.
+           SET XPM-IBAN-KO     TO TRUE
+           MOVE SPACES         TO XPM-IBAN-COUNTRY
+           MOVE SPACES         TO XPM-IBAN-CHECK
+           MOVE SPACES         TO XPM-IBAN-BANK-CODE
+           MOVE SPACES         TO XPM-IBAN-BRANCH
+           MOVE SPACES         TO XPM-IBAN-ACCOUNT
+
+           IF XPM-IBAN-NUM = SPACES
+             DISPLAY 'IBAN ABSENT - CONTROLE IGNORE'
+           ELSE
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(XPM-IBAN-NUM))
+                                 TO W-IBAN-LEN
+             IF W-IBAN-LEN < 15 OR W-IBAN-LEN > 34
+               DISPLAY 'IBAN INVALIDE - LONGUEUR INCORRECTE : '
+                       W-IBAN-LEN
+             ELSE
+               MOVE XPM-IBAN-NUM(1:2) TO XPM-IBAN-COUNTRY
+               MOVE XPM-IBAN-NUM(3:2) TO XPM-IBAN-CHECK
+               IF XPM-IBAN-COUNTRY IS NOT ALPHABETIC
+                 DISPLAY 'IBAN INVALIDE - CODE PAYS INCORRECT : '
+                         XPM-IBAN-COUNTRY
+               ELSE
+                 IF XPM-IBAN-CHECK IS NOT NUMERIC
+                   DISPLAY 'IBAN INVALIDE - CLE INCORRECTE : '
+                           XPM-IBAN-CHECK
+                 ELSE
+                   PERFORM 9150-IBAN-MOD97
+                   IF W-IBAN-REMAIN = 1
+                     SET XPM-IBAN-OK TO TRUE
+                     PERFORM 9180-IBAN-DECODE
+                     DISPLAY 'IBAN VALIDE : ' XPM-IBAN-NUM
+                     DISPLAY '   BANQUE  : ' XPM-IBAN-BANK-CODE
+                     DISPLAY '   AGENCE  : ' XPM-IBAN-BRANCH
+                     DISPLAY '   COMPTE  : ' XPM-IBAN-ACCOUNT
+                   ELSE
+                     DISPLAY 'IBAN INVALIDE - CONTROLE MOD 97 ECHOUE : '
+                             'RESTE = ' W-IBAN-REMAIN
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       9150-IBAN-MOD97 SECTION.
+      *-----------------------------------------------------------------
+      * Deplace les 4 premiers caracteres (pays + cle) en fin de chaine
+      * puis calcule le reste modulo 97 de la chaine numerique obtenue
+      * (lettres converties en 2 chiffres : A=10 ... Z=35), selon
+      * l'algorithme standard ISO 13616 / ISO 7064 MOD 97-10.
+           MOVE SPACES TO W-IBAN-REARR
+           MOVE XPM-IBAN-NUM(5:W-IBAN-LEN - 4)
+                       TO W-IBAN-REARR(1:W-IBAN-LEN - 4)
+           MOVE XPM-IBAN-NUM(1:4)
+                       TO W-IBAN-REARR(W-IBAN-LEN - 3:4)
+
+           MOVE 0 TO W-IBAN-REMAIN
+           PERFORM VARYING W-IBAN-IND FROM 1 BY 1
+                   UNTIL W-IBAN-IND > W-IBAN-LEN
+             MOVE W-IBAN-REARR(W-IBAN-IND:1) TO W-IBAN-CHAR
+             IF W-IBAN-CHAR IS NUMERIC
+               MOVE W-IBAN-CHAR TO W-IBAN-DIGIT
+               COMPUTE W-IBAN-REMAIN =
+                       FUNCTION MOD((W-IBAN-REMAIN * 10) + W-IBAN-DIGIT,
+                                    97)
+             ELSE
+               COMPUTE W-IBAN-DIGVAL =
+                       FUNCTION ORD(W-IBAN-CHAR) -
+                       FUNCTION ORD('A') + 10
+               DIVIDE W-IBAN-DIGVAL BY 10
+                      GIVING W-IBAN-TENS REMAINDER W-IBAN-ONES
+               COMPUTE W-IBAN-REMAIN =
+                       FUNCTION MOD((W-IBAN-REMAIN * 10) + W-IBAN-TENS,
+                                    97)
+               COMPUTE W-IBAN-REMAIN =
+                       FUNCTION MOD((W-IBAN-REMAIN * 10) + W-IBAN-ONES,
+                                    97)
+             END-IF
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+       9180-IBAN-DECODE SECTION.
+      *-----------------------------------------------------------------
+      * Decodage generique du BBAN (hors code pays / cle) : code banque
+      * sur 4 positions, code agence sur 6 positions, reste = compte.
+           MOVE XPM-IBAN-NUM(5:4)  TO XPM-IBAN-BANK-CODE
+           MOVE XPM-IBAN-NUM(9:6)  TO XPM-IBAN-BRANCH
+           IF W-IBAN-LEN > 14
+             COMPUTE W-IBAN-ACCT-LEN = W-IBAN-LEN - 14
+             MOVE XPM-IBAN-NUM(15:W-IBAN-ACCT-LEN) TO XPM-IBAN-ACCOUNT
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       9200-ECRIT-RAPPORT SECTION.
+      *-----------------------------------------------------------------
+           MOVE SPACES          TO CUR-OUT-LINE
+           MOVE XPM-DEV         TO COL-DEV
+           MOVE XPM-CPTY        TO COL-CPTY
+           MOVE XPM-LIBELLE     TO COL-LIBELLE
+           MOVE XPM-CODRET      TO COL-CODRET
+           MOVE XPM-IBAN-CODRET TO COL-IBAN-CODRET
+           MOVE XPM-IBAN-BANK-CODE TO COL-IBAN-BANK
+           MOVE XPM-IBAN-BRANCH TO COL-IBAN-BRANCH
+           MOVE XPM-IBAN-ACCOUNT TO COL-IBAN-ACCOUNT
+
+           WRITE CUR-OUT-REC FROM CUR-OUT-LINE
+           .
+
+      *-----------------------------------------------------------------
+       9900-ARRET-PROG SECTION.
+      *-----------------------------------------------------------------
+      *--- Plantage provoque
+           DISPLAY '9900-ARRET-PROG'
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+       9999-FIN-PROG SECTION.
+      *-----------------------------------------------------------------
+
+           .
+
+       END PROGRAM JULIAN15.
