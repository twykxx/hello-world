@@ -29,10 +29,29 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
       *-----------------------------------------------------------------
-       
+       FILE-CONTROL.
+           SELECT FAUDIT  ASSIGN TO "DACSCLS1.AUD"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS W-AUDIT-STATUS.
+
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+       FD  FAUDIT.
+       01  AUDIT-REC.
+           05 AUD-TIMESTAMP         PIC X(14).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-DEV               PIC X(3).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-CPTY              PIC X(8).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-LIBELLE           PIC X(47).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-CODRET            PIC X(2).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -44,11 +63,21 @@
        77 C-PROG-NAME                  PIC X(8) VALUE 'DACSCLS1'.
        77 C-TABATFI                    PIC X(8) VALUE 'TABATFI'.
        77 C-SGFACONN                   PIC X(8) VALUE 'SGFACONN'.
-       
+
+      *--- CODES RETOUR XPM-CODRET-O ------------------------------------
+       77 C-CODRET-OK                  PIC 9(2) VALUE 0.
+       77 C-CODRET-NOTFOUND            PIC 9(2) VALUE 8.
+       77 C-CODRET-TABKO               PIC 9(2) VALUE 12.
+       77 C-CODRET-DBKO                PIC 9(2) VALUE 16.
+       77 C-MAX-RETRY-CONN             PIC 9(2) VALUE 3.
+       77 C-TAB-MAX-ENR                PIC 9(4) COMP VALUE 500.
+
        01 W-TAB-CLS.
           02 W-TAB-IND        PIC 9999 COMP.
+          02 W-TAB-IND2       PIC 9999 COMP.
           02 W-TAB-CODRET     PIC X(2).
-          02 W-TAB-DATA     OCCURS 57.
+          02 W-TAB-NBENR      PIC 9(4) COMP.
+          02 W-TAB-DATA     OCCURS 500.
             03 W-DEV        PIC X(3).
             03 W-FILLER-01  PIC X.
             03 W-CPTY       PIC X(8).
@@ -63,7 +92,24 @@
        01 FL-CTRL-DEV                   PIC X(2).
           88 FL-CTRL-DEV-OK                VALUE '1'.
           88 FL-CTRL-DEV-KO                VALUE '0'.
-       
+
+      *--- FL-TABATFI : resultat de l'appel a l'accesseur F_TABLE, a ne
+      *    pas confondre avec FL-CTRL-DEV (devise absente de la table)
+       01 FL-TABATFI                   PIC X(2).
+          88 FL-TABATFI-OK                 VALUE '1'.
+          88 FL-TABATFI-KO                 VALUE '0'.
+
+      *--- FL-CONN : resultat de la connexion SGFACONN apres tentatives
+       01 FL-CONN                      PIC X(2).
+          88 FL-CONN-OK                    VALUE '1'.
+          88 FL-CONN-KO                    VALUE '0'.
+
+       01 W-RETRY-IND                  PIC 9(2).
+
+      *--- Trace d'audit (une ecriture par appel, quelle que soit
+      *    l'issue) ------------------------------------------------
+       01 W-AUDIT-STATUS               PIC X(2).
+
       *--- CODES FONCTIONS ACCESSEURS ----------------------------------
        01 W-COD-FCT                    PIC X(5).
           88 W-COD-FCT-S0500                VALUE 'S0500'.
@@ -83,7 +129,15 @@
          05 XPM-CPTY-O      PIC X(8).
          05 XPM-LIBELLE-O   PIC X(47).
          05 XPM-CODRET-O    PIC X(2).
-       
+            88 XPM-CODRET-OK              VALUE '00'.
+            88 XPM-CODRET-NOTFOUND        VALUE '08'.
+            88 XPM-CODRET-TABKO           VALUE '12'.
+            88 XPM-CODRET-DBKO            VALUE '16'.
+      *--- Date d'effet optionnelle (AAAAMMJJ) pour consulter SREGL/CL
+      *    tel qu'il etait en vigueur a cette date ; espaces = date du
+      *    jour (comportement historique, inchange)
+         05 XPM-DATEFF-I   PIC X(8).
+
       ******************************************************************
        PROCEDURE DIVISION USING BY REFERENCE XPM-PARAM.
       ******************************************************************
@@ -106,29 +160,48 @@
        1000-INITIALISATION SECTION.
       *-----------------------------------------------------------------
       *     DISPLAY '1000-INITIALISATION'
-       
+
            MOVE 0 TO W-TAB-IND
-       
-      *--- Connexion à la base de donnee
-       
-      * LCO - !!!! Genere une ERREUR lors de l execution !!!!!
-      * LCO - !!!! Genere une ERREUR lors de l execution !!!!!
-      * LCO - !!!! Genere une ERREUR lors de l execution !!!!!
-      *     PERFORM 1010-INIT-DB
-       
-           PERFORM 1100-TRAITEMENT
+
+      *--- Connexion à la base de donnee, avec reprise sur incident
+      *    transitoire (cf. 1010-INIT-DB)
+           PERFORM 1010-INIT-DB
+
+           IF FL-CONN-OK
+             PERFORM 1100-TRAITEMENT
+           ELSE
+             MOVE C-CODRET-DBKO TO XPM-CODRET-O
+           END-IF
            .
-       
+
       *-----------------------------------------------------------------
        1010-INIT-DB SECTION.
       *-----------------------------------------------------------------
-      *     DISPLAY '1010-INIT-DB'
-           PERFORM 9000-SGFACONN
-      
-           IF CCONDBAV-S-CODRET <> 0
-             DISPLAY 'SECTION     : 1010-INIT-DB'
+      *--- Tente la connexion SGFACONN, avec reprise jusqu'a
+      *    C-MAX-RETRY-CONN tentatives en cas d'incident transitoire,
+      *    avant de laisser passer une connexion non etablie.
+           MOVE 0 TO W-RETRY-IND
+           SET FL-CONN-KO TO TRUE
+
+           PERFORM UNTIL FL-CONN-OK OR W-RETRY-IND >= C-MAX-RETRY-CONN
+             ADD 1 TO W-RETRY-IND
+             PERFORM 9000-SGFACONN
+
+             IF CCONDBAV-S-CODRET = 0
+               SET FL-CONN-OK TO TRUE
+             ELSE
+               DISPLAY 'SECTION     : 1010-INIT-DB - TENTATIVE '
+                       W-RETRY-IND ' CODE RETOUR = '
+                       CCONDBAV-S-CODRET
+             END-IF
+           END-PERFORM
+
+           IF FL-CONN-OK
+             DISPLAY '   Connection DB OK apres ' W-RETRY-IND
+                     ' tentative(s)'
            ELSE
-             DISPLAY '   Connection DB OK'
+             DISPLAY '   Connection DB KO apres ' W-RETRY-IND
+                     ' tentative(s)'
            END-IF
            .
        
@@ -137,69 +210,68 @@
       *-----------------------------------------------------------------
       *     DISPLAY '1100-TRAITEMENT'
            PERFORM 9270-TABATFI-S0500
-           
-           MOVE LTABTFIS-S0500-TFI-VAL-4   TO W-TAB-DATA(1)
-           MOVE LTABTFIS-S0500-TFI-VAL-5   TO W-TAB-DATA(2)
-           MOVE LTABTFIS-S0500-TFI-VAL-6   TO W-TAB-DATA(3)
-           MOVE LTABTFIS-S0500-TFI-VAL-7   TO W-TAB-DATA(4)
-           MOVE LTABTFIS-S0500-TFI-VAL-8   TO W-TAB-DATA(5)
-           MOVE LTABTFIS-S0500-TFI-VAL-9   TO W-TAB-DATA(6)
-           MOVE LTABTFIS-S0500-TFI-VAL-10  TO W-TAB-DATA(7)
-           MOVE LTABTFIS-S0500-TFI-VAL-11  TO W-TAB-DATA(8)
-           MOVE LTABTFIS-S0500-TFI-VAL-12  TO W-TAB-DATA(9)
-           MOVE LTABTFIS-S0500-TFI-VAL-13  TO W-TAB-DATA(10)
-           MOVE LTABTFIS-S0500-TFI-VAL-14  TO W-TAB-DATA(11)
-           MOVE LTABTFIS-S0500-TFI-VAL-15  TO W-TAB-DATA(12)
-           MOVE LTABTFIS-S0500-TFI-VAL-16  TO W-TAB-DATA(13)
-           MOVE LTABTFIS-S0500-TFI-VAL-17  TO W-TAB-DATA(14)
-           MOVE LTABTFIS-S0500-TFI-VAL-18  TO W-TAB-DATA(15)
-           MOVE LTABTFIS-S0500-TFI-VAL-19  TO W-TAB-DATA(16)
-           MOVE LTABTFIS-S0500-TFI-VAL-20  TO W-TAB-DATA(17)
-           MOVE LTABTFIS-S0500-TFI-VAL-21  TO W-TAB-DATA(18)
-           MOVE LTABTFIS-S0500-TFI-VAL-22  TO W-TAB-DATA(19)
-           MOVE LTABTFIS-S0500-TFI-VAL-23  TO W-TAB-DATA(20)
-           MOVE LTABTFIS-S0500-TFI-VAL-24  TO W-TAB-DATA(21)
-           MOVE LTABTFIS-S0500-TFI-VAL-25  TO W-TAB-DATA(22)
-           MOVE LTABTFIS-S0500-TFI-VAL-26  TO W-TAB-DATA(23)
-           MOVE LTABTFIS-S0500-TFI-VAL-27  TO W-TAB-DATA(24)
-           MOVE LTABTFIS-S0500-TFI-VAL-28  TO W-TAB-DATA(25)
-           MOVE LTABTFIS-S0500-TFI-VAL-29  TO W-TAB-DATA(26)
-           MOVE LTABTFIS-S0500-TFI-VAL-30  TO W-TAB-DATA(27)
-           MOVE LTABTFIS-S0500-TFI-VAL-31  TO W-TAB-DATA(28)
-           MOVE LTABTFIS-S0500-TFI-VAL-32  TO W-TAB-DATA(29)
-           MOVE LTABTFIS-S0500-TFI-VAL-33  TO W-TAB-DATA(30)
-           MOVE LTABTFIS-S0500-TFI-VAL-34  TO W-TAB-DATA(31)
-           MOVE LTABTFIS-S0500-TFI-VAL-35  TO W-TAB-DATA(32)
-           MOVE LTABTFIS-S0500-TFI-VAL-36  TO W-TAB-DATA(33)
-           MOVE LTABTFIS-S0500-TFI-VAL-37  TO W-TAB-DATA(34)
-           MOVE LTABTFIS-S0500-TFI-VAL-38  TO W-TAB-DATA(35)
-           MOVE LTABTFIS-S0500-TFI-VAL-39  TO W-TAB-DATA(36)
-           MOVE LTABTFIS-S0500-TFI-VAL-40  TO W-TAB-DATA(37)
-           MOVE LTABTFIS-S0500-TFI-VAL-41  TO W-TAB-DATA(38)
-           MOVE LTABTFIS-S0500-TFI-VAL-42  TO W-TAB-DATA(39)
-           MOVE LTABTFIS-S0500-TFI-VAL-43  TO W-TAB-DATA(40)
-           MOVE LTABTFIS-S0500-TFI-VAL-44  TO W-TAB-DATA(41)
-           MOVE LTABTFIS-S0500-TFI-VAL-45  TO W-TAB-DATA(42)
-           MOVE LTABTFIS-S0500-TFI-VAL-46  TO W-TAB-DATA(43)
-           MOVE LTABTFIS-S0500-TFI-VAL-47  TO W-TAB-DATA(44)
-           MOVE LTABTFIS-S0500-TFI-VAL-48  TO W-TAB-DATA(45)
-           MOVE LTABTFIS-S0500-TFI-VAL-49  TO W-TAB-DATA(46)
-           MOVE LTABTFIS-S0500-TFI-VAL-50  TO W-TAB-DATA(47)
-           MOVE LTABTFIS-S0500-TFI-VAL-51  TO W-TAB-DATA(48)
-           MOVE LTABTFIS-S0500-TFI-VAL-52  TO W-TAB-DATA(49)
-           MOVE LTABTFIS-S0500-TFI-VAL-53  TO W-TAB-DATA(50)
-           MOVE LTABTFIS-S0500-TFI-VAL-54  TO W-TAB-DATA(51)
-           MOVE LTABTFIS-S0500-TFI-VAL-55  TO W-TAB-DATA(52)
-           MOVE LTABTFIS-S0500-TFI-VAL-56  TO W-TAB-DATA(53)
-           MOVE LTABTFIS-S0500-TFI-VAL-57  TO W-TAB-DATA(54)
-           MOVE LTABTFIS-S0500-TFI-VAL-58  TO W-TAB-DATA(55)
-           MOVE LTABTFIS-S0500-TFI-VAL-59  TO W-TAB-DATA(56)
-           MOVE LTABTFIS-S0500-TFI-VAL-60  TO W-TAB-DATA(57)
-           
-           PERFORM 6000-CTRL-DEV
-           
+
+           IF FL-TABATFI-KO
+             MOVE C-CODRET-TABKO TO XPM-CODRET-O
+           ELSE
+             PERFORM 1150-CHARGE-TABLE
+             PERFORM 6050-CTRL-DOUBLONS-DEV
+             PERFORM 6000-CTRL-DEV
+           END-IF
            .
-       
+
+      *-----------------------------------------------------------------
+       1150-CHARGE-TABLE SECTION.
+      *-----------------------------------------------------------------
+      * Recopie les entrees remontees par TABATFI dans W-TAB-DATA, sans
+      * MOVE ni OCCURS a rajouter a la main par devise ajoutee : la
+      * capacite suit C-TAB-MAX-ENR / l'OCCURS de LTABTFIS-S0500-TFI-VAL.
+      * Un depassement est signale au lieu d'etre perdu sans trace.
+           MOVE LTABTFIS-S0500-TFI-NBENR TO W-TAB-NBENR
+
+           IF W-TAB-NBENR > C-TAB-MAX-ENR
+             DISPLAY 'ATTENTION 1150-CHARGE-TABLE : TABATFI A REMONTE '
+                     W-TAB-NBENR ' ENTREES POUR UNE CAPACITE DE '
+                     C-TAB-MAX-ENR ' - LE SURPLUS EST IGNORE'
+             MOVE C-TAB-MAX-ENR TO W-TAB-NBENR
+           END-IF
+
+           PERFORM VARYING W-TAB-IND FROM 1 BY 1
+                   UNTIL W-TAB-IND > W-TAB-NBENR
+             MOVE LTABTFIS-S0500-TFI-VAL(W-TAB-IND)
+                                  TO W-TAB-DATA(W-TAB-IND)
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+       6050-CTRL-DOUBLONS-DEV SECTION.
+      *-----------------------------------------------------------------
+      * Detecte les devises presentes plusieurs fois parmi les
+      * entrees remontees par TABATFI pour SREGL/CL, et les remonte en
+      * exception au lieu de laisser 6000-CTRL-DEV garder silencieuse-
+      * ment la derniere occurrence trouvee.
+           MOVE 1 TO W-TAB-IND
+           PERFORM UNTIL W-TAB-IND > W-TAB-NBENR
+             IF W-DEV(W-TAB-IND) NOT = SPACES
+               COMPUTE W-TAB-IND2 = W-TAB-IND + 1
+               PERFORM UNTIL W-TAB-IND2 > W-TAB-NBENR
+                 IF W-DEV(W-TAB-IND2) = W-DEV(W-TAB-IND)
+                   DISPLAY 'EXCEPTION DOUBLON DEVISE : '
+                           W-DEV(W-TAB-IND)
+                   DISPLAY '   ENTREE ' W-TAB-IND
+                           ' CPTY ' W-CPTY(W-TAB-IND)
+                           ' LIBELLE ' W-LIBELLE(W-TAB-IND)
+                   DISPLAY '   ENTREE ' W-TAB-IND2
+                           ' CPTY ' W-CPTY(W-TAB-IND2)
+                           ' LIBELLE ' W-LIBELLE(W-TAB-IND2)
+                 END-IF
+                 ADD 1 TO W-TAB-IND2
+               END-PERFORM
+             END-IF
+             ADD 1 TO W-TAB-IND
+           END-PERFORM
+           .
+
       *-----------------------------------------------------------------
        6000-CTRL-DEV SECTION.
       *-----------------------------------------------------------------
@@ -207,7 +279,7 @@
            SET FL-CTRL-DEV-KO  TO TRUE
        
            MOVE 1 TO W-TAB-IND
-           PERFORM UNTIL W-TAB-IND > 57
+           PERFORM UNTIL W-TAB-IND > W-TAB-NBENR
              IF W-TAB-DATA(W-TAB-IND) <> ' '
       
                 CONTINUE
@@ -229,9 +301,9 @@
            END-PERFORM
        
            IF FL-CTRL-DEV-OK
-             MOVE 0 TO XPM-CODRET-O
+             MOVE C-CODRET-OK       TO XPM-CODRET-O
            ELSE
-             MOVE 8 TO XPM-CODRET-O
+             MOVE C-CODRET-NOTFOUND TO XPM-CODRET-O
            END-IF
            .
        
@@ -258,14 +330,26 @@
            MOVE W-COD-FCT          TO CTABENVV-FCTTAB-CODTEC
            MOVE 'SREGL'            TO LTABTFIE-S0500-TFI-NOM
            MOVE 'CL'               TO LTABTFIE-S0500-TFI-CLE
-       
+
+      *--- Espaces = pas de date d'effet demandee par l'appelant,
+      *    TABATFI renvoie alors la version en vigueur a ce jour
+           IF XPM-DATEFF-I = SPACES
+              MOVE FUNCTION CURRENT-DATE(1:8)
+                                   TO LTABTFIE-S0500-TFI-DATEFF
+           ELSE
+              MOVE XPM-DATEFF-I    TO LTABTFIE-S0500-TFI-DATEFF
+           END-IF
+
            CALL C-TABATFI USING LTABTFIE LTABTFIS CTABENVV
-           
+
            IF CTABENVV-CODRET NOT = 0
-              DISPLAY  'ERREUR RECHERCHE F_TABLE : CODE RETOUR = ' 
+              SET FL-TABATFI-KO TO TRUE
+              DISPLAY  'ERREUR RECHERCHE F_TABLE : CODE RETOUR = '
                        CTABENVV-CODRET
                        ' | SQL CODE : '
                        CTABENVV-CODSQL
+           ELSE
+              SET FL-TABATFI-OK TO TRUE
            END-IF
            .
        
@@ -278,10 +362,47 @@
            GOBACK
            .
       
+      *-----------------------------------------------------------------
+       9950-TRACE-AUDIT SECTION.
+      *-----------------------------------------------------------------
+      *--- Une ecriture par appel a DACSCLS1, quelle que soit l'issue
+      *    (OK, devise non trouvee, TABATFI KO ou DB KO), pour garder
+      *    une trace independante de l'appelant.
+           OPEN EXTEND FAUDIT
+           IF W-AUDIT-STATUS = '05' OR '35'
+              OPEN OUTPUT FAUDIT
+           END-IF
+
+           IF W-AUDIT-STATUS NOT = '00'
+              DISPLAY 'ERREUR OUVERTURE DACSCLS1.AUD - STATUS = '
+                      W-AUDIT-STATUS ' - TRACE AUDIT PERDUE'
+           ELSE
+              MOVE SPACES TO AUDIT-REC
+              MOVE FUNCTION CURRENT-DATE(1:14)  TO AUD-TIMESTAMP
+              MOVE XPM-DEV-I                    TO AUD-DEV
+              MOVE XPM-CPTY-O                   TO AUD-CPTY
+              MOVE XPM-LIBELLE-O                TO AUD-LIBELLE
+              MOVE XPM-CODRET-O                 TO AUD-CODRET
+
+              WRITE AUDIT-REC
+              IF W-AUDIT-STATUS NOT = '00'
+                 DISPLAY 'ERREUR ECRITURE DACSCLS1.AUD - STATUS = '
+                         W-AUDIT-STATUS ' - TRACE AUDIT PERDUE'
+              END-IF
+
+              CLOSE FAUDIT
+              IF W-AUDIT-STATUS NOT = '00'
+                 DISPLAY 'ERREUR FERMETURE DACSCLS1.AUD - STATUS = '
+                         W-AUDIT-STATUS
+              END-IF
+           END-IF
+           .
+
       *-----------------------------------------------------------------
        9999-FIN-PROG SECTION.
       *-----------------------------------------------------------------
-       
+
+           PERFORM 9950-TRACE-AUDIT
            .
        
        END PROGRAM DACSCLS1.
\ No newline at end of file
