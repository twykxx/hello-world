@@ -0,0 +1,400 @@
+      ***************************************************************** *
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. DACSBAT1.
+      ******************************************************************
+      *  APPLICATION : DACSBAT1                                        *
+      ******************************************************************
+      *  PROGRAMME : DACSBAT1                                          *
+      *                                                                *
+      *  Date de creation : 08/08/2026                                 *
+      *  Auteur : JGO                                                  *
+      *                                                                *
+      *  Description : Traitement de fin de journee des mouvements     *
+      *                 devise : resolution de chaque devise distincte *
+      *                 vers son correspondant de reglement via        *
+      *                 DACSCLS1, regroupement par correspondant avec  *
+      *                 totaux de controle, et liste d'exceptions pour *
+      *                 toute devise non resolue.                      *
+      ******************************************************************
+      *                                                                *
+      ******************************************************************
+      *  COMMENTAIRES                                                  *
+      ******************************************************************
+      *                   M O D I F I C A T I O N S                    *
+      *                   =========================                    *
+      *  Date       User Libelle                                       *
+      *  jj/mm/ssaa xxx  xxxxxxxxxxxxxxxxxxxxxxxx                      *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT FBATIN  ASSIGN TO "DACSBAT1.IN"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS W-BATIN-STATUS.
+
+           SELECT FBATOUT ASSIGN TO "DACSBAT1.OUT"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS W-BATOUT-STATUS.
+
+           SELECT FBATEXC ASSIGN TO "DACSBAT1.EXC"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS W-BATEXC-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+       FD  FBATIN.
+       01  BAT-IN-REC.
+           05 BAT-IN-DEV            PIC X(3).
+           05 FILLER                PIC X(1).
+           05 BAT-IN-MONTANT        PIC 9(13)V99.
+
+       FD  FBATOUT.
+       01  BAT-OUT-REC              PIC X(132).
+
+       FD  FBATEXC.
+       01  BAT-EXC-REC              PIC X(132).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 WVAR-IDENT-CGESLOGV.
+           05 ID-SVN                   PIC X(255) VALUE
+           '$ID$'.
+
+      *--- CONSTANTES --------------------------------------------------
+       77 C-PROG-NAME                  PIC X(8) VALUE 'DACSBAT1'.
+       77 C-DACSCLS1                   PIC X(8) VALUE 'DACSCLS1'.
+       77 C-DEV-MAX-ENR                PIC 9(4) COMP VALUE 500.
+       77 C-CPTY-MAX-ENR               PIC 9(4) COMP VALUE 500.
+
+      *--- FLAGS -------------------------------------------------------
+       01 FL-DISPLAY                   PIC X(2).
+          88 FL-DISPLAY-OK                 VALUE '1'.
+          88 FL-DISPLAY-KO                 VALUE '0'.
+
+       01 W-BATIN-STATUS               PIC X(2).
+       01 W-BATOUT-STATUS              PIC X(2).
+       01 W-BATEXC-STATUS              PIC X(2).
+
+       01 W-FL-EOF-BAT                 PIC X(1) VALUE 'N'.
+          88 W-EOF-BAT-YES                 VALUE 'Y'.
+          88 W-EOF-BAT-NON                 VALUE 'N'.
+
+      *--- COMPTEURS / TOTAUX DE CONTROLE -------------------------------
+       01 W-CPT-LUES                   PIC 9(6) VALUE 0.
+       01 W-CPT-DEV-EXC                PIC 9(6) VALUE 0.
+       01 W-CPT-TOTAL-CPTY             PIC 9(6) VALUE 0.
+       01 W-MNT-TOTAL-CPTY             PIC 9(13)V99 VALUE 0.
+       01 W-MNT-TOTAL-EDIT              PIC Z(12)9.99.
+
+      *--- Table des devises distinctes rencontrees dans le fichier des
+      *    mouvements, cumulees avant appel a DACSCLS1 (un seul appel
+      *    par devise distincte, pas par mouvement) ---------------------
+       01 W-TAB-DEV-CLS.
+          02 W-DEV-NBENR        PIC 9(4) COMP VALUE 0.
+          02 W-DEV-IND          PIC 9(4) COMP.
+          02 W-DEV-IND-TROUVE   PIC 9(4) COMP.
+          02 W-DEV-ENR OCCURS 500.
+             03 W-DEV-CODE      PIC X(3).
+             03 W-DEV-NB-TRX    PIC 9(6).
+             03 W-DEV-MONTANT   PIC 9(13)V99.
+             03 W-DEV-CPTY      PIC X(8).
+             03 W-DEV-LIBELLE   PIC X(47).
+             03 W-DEV-CODRET    PIC X(2).
+                88 W-DEV-CODRET-OK     VALUE '00'.
+
+      *--- Table des correspondants distincts, regroupant les totaux
+      *    de toutes les devises resolues vers le meme correspondant --
+       01 W-TAB-CPTY-CLS.
+          02 W-CPTY-NBENR       PIC 9(4) COMP VALUE 0.
+          02 W-CPTY-IND         PIC 9(4) COMP.
+          02 W-CPTY-IND-TROUVE  PIC 9(4) COMP.
+          02 W-CPTY-ENR OCCURS 500.
+             03 W-CPTY-CODE     PIC X(8).
+             03 W-CPTY-LIBELLE  PIC X(47).
+             03 W-CPTY-NB-TRX   PIC 9(6).
+             03 W-CPTY-MONTANT  PIC 9(13)V99.
+
+      *--- LIGNE DE RAPPORT DE REGLEMENT ---------------------------------
+       01 BAT-OUT-LINE.
+          05 COL-CPTY                 PIC X(8).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-LIBELLE               PIC X(47).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-NB-TRX               PIC ZZZZZ9.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-MONTANT              PIC Z(12)9.99.
+
+      *--- LIGNE DE LISTE D'EXCEPTIONS -----------------------------------
+       01 BAT-EXC-LINE.
+          05 COL-EXC-DEV              PIC X(3).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-EXC-CODRET           PIC X(2).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-EXC-NB-TRX           PIC ZZZZZ9.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 COL-EXC-MONTANT          PIC Z(12)9.99.
+
+      *--- PARAMETRES D'APPEL DE DACSCLS1 -------------------------------
+       01 XPM-PARAM.
+         05 XPM-DEV       PIC X(3).
+         05 XPM-CPTY      PIC X(8).
+         05 XPM-LIBELLE   PIC X(47).
+         05 XPM-CODRET    PIC X(2).
+            88 XPM-CODRET-OK              VALUE '00'.
+            88 XPM-CODRET-NOTFOUND        VALUE '08'.
+            88 XPM-CODRET-TABKO           VALUE '12'.
+            88 XPM-CODRET-DBKO            VALUE '16'.
+      *--- Date d'effet optionnelle (AAAAMMJJ) : espaces = ce jour
+         05 XPM-DATEFF    PIC X(8).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           SET FL-DISPLAY-OK TO TRUE
+      *    SET FL-DISPLAY-KO TO TRUE
+
+           DISPLAY 'LCO - >>>>>>>> ENTREE dans dacsbat1.cbl <<<<<<<<<<'
+
+           PERFORM 1000-INITIALISATION
+
+           DISPLAY 'LCO - >>>>>>>> SORTIE de dacsbat1.cbl <<<<<<<<<<'
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+       1000-INITIALISATION SECTION.
+      *-----------------------------------------------------------------
+           PERFORM 1050-OUVRE-FICHIERS
+           PERFORM 1100-TRAITEMENT UNTIL W-EOF-BAT-YES
+           PERFORM 1500-RESOUD-DEVISES
+           PERFORM 1600-GROUPE-CPTY
+           PERFORM 6000-EDITE-RAPPORT
+           PERFORM 6100-EDITE-EXCEPTIONS
+           PERFORM 1900-FERME-FICHIERS
+           .
+
+      *-----------------------------------------------------------------
+       1050-OUVRE-FICHIERS SECTION.
+      *-----------------------------------------------------------------
+           OPEN INPUT FBATIN
+           IF W-BATIN-STATUS NOT = '00'
+             DISPLAY 'ERREUR OUVERTURE FBATIN - STATUT = '
+                     W-BATIN-STATUS
+             SET W-EOF-BAT-YES TO TRUE
+           END-IF
+
+           OPEN OUTPUT FBATOUT
+           IF W-BATOUT-STATUS NOT = '00'
+             DISPLAY 'ERREUR OUVERTURE FBATOUT - STATUT = '
+                     W-BATOUT-STATUS
+             SET W-EOF-BAT-YES TO TRUE
+           END-IF
+
+           OPEN OUTPUT FBATEXC
+           IF W-BATEXC-STATUS NOT = '00'
+             DISPLAY 'ERREUR OUVERTURE FBATEXC - STATUT = '
+                     W-BATEXC-STATUS
+             SET W-EOF-BAT-YES TO TRUE
+           END-IF
+
+           IF W-EOF-BAT-NON
+             PERFORM 1060-LIT-BAT-IN
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       1060-LIT-BAT-IN SECTION.
+      *-----------------------------------------------------------------
+           READ FBATIN
+             AT END
+               SET W-EOF-BAT-YES TO TRUE
+           END-READ
+           .
+
+      *-----------------------------------------------------------------
+       1100-TRAITEMENT SECTION.
+      *-----------------------------------------------------------------
+           ADD 1 TO W-CPT-LUES
+           PERFORM 1150-ACCUMULE-DEV
+           PERFORM 1060-LIT-BAT-IN
+           .
+
+      *-----------------------------------------------------------------
+       1150-ACCUMULE-DEV SECTION.
+      *-----------------------------------------------------------------
+      * Cumule le mouvement courant dans W-TAB-DEV-ENR par devise, sans
+      * appeler DACSCLS1 mouvement par mouvement : un seul appel par
+      * devise distincte est fait plus loin en 1500-RESOUD-DEVISES.
+           MOVE 0 TO W-DEV-IND-TROUVE
+           PERFORM VARYING W-DEV-IND FROM 1 BY 1
+                   UNTIL W-DEV-IND > W-DEV-NBENR
+             IF W-DEV-CODE(W-DEV-IND) = BAT-IN-DEV
+               MOVE W-DEV-IND TO W-DEV-IND-TROUVE
+             END-IF
+           END-PERFORM
+
+           IF W-DEV-IND-TROUVE = 0
+             IF W-DEV-NBENR >= C-DEV-MAX-ENR
+               DISPLAY 'ATTENTION 1150-ACCUMULE-DEV : CAPACITE DEVISES '
+                       C-DEV-MAX-ENR ' ATTEINTE - MOUVEMENT IGNORE '
+                       'POUR LA DEVISE ' BAT-IN-DEV
+               ADD 1 TO W-CPT-DEV-EXC
+             ELSE
+               ADD 1 TO W-DEV-NBENR
+               MOVE BAT-IN-DEV      TO W-DEV-CODE(W-DEV-NBENR)
+               MOVE 1               TO W-DEV-NB-TRX(W-DEV-NBENR)
+               MOVE BAT-IN-MONTANT  TO W-DEV-MONTANT(W-DEV-NBENR)
+             END-IF
+           ELSE
+             ADD 1 TO W-DEV-NB-TRX(W-DEV-IND-TROUVE)
+             ADD BAT-IN-MONTANT TO W-DEV-MONTANT(W-DEV-IND-TROUVE)
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       1500-RESOUD-DEVISES SECTION.
+      *-----------------------------------------------------------------
+      * Un appel a DACSCLS1 par devise distincte accumulee, pour
+      * resoudre son correspondant/libelle de reglement du jour.
+           PERFORM VARYING W-DEV-IND FROM 1 BY 1
+                   UNTIL W-DEV-IND > W-DEV-NBENR
+             INITIALIZE XPM-PARAM
+             MOVE W-DEV-CODE(W-DEV-IND) TO XPM-DEV
+
+             CALL C-DACSCLS1 USING BY REFERENCE XPM-PARAM
+
+             MOVE XPM-CPTY              TO W-DEV-CPTY(W-DEV-IND)
+             MOVE XPM-LIBELLE           TO W-DEV-LIBELLE(W-DEV-IND)
+             MOVE XPM-CODRET            TO W-DEV-CODRET(W-DEV-IND)
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+       1600-GROUPE-CPTY SECTION.
+      *-----------------------------------------------------------------
+      * Regroupe les devises resolues par correspondant de reglement.
+      * Les devises non resolues (XPM-CODRET-O non nul) sont ecartees
+      * du reglement et comptees en exception (cf. 6100-EDITE-EXCEPTIONS).
+           PERFORM VARYING W-DEV-IND FROM 1 BY 1
+                   UNTIL W-DEV-IND > W-DEV-NBENR
+             IF W-DEV-CODRET-OK(W-DEV-IND)
+               PERFORM 1650-AJOUTE-CPTY
+             ELSE
+               ADD W-DEV-NB-TRX(W-DEV-IND) TO W-CPT-DEV-EXC
+             END-IF
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+       1650-AJOUTE-CPTY SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0 TO W-CPTY-IND-TROUVE
+           PERFORM VARYING W-CPTY-IND FROM 1 BY 1
+                   UNTIL W-CPTY-IND > W-CPTY-NBENR
+             IF W-CPTY-CODE(W-CPTY-IND) = W-DEV-CPTY(W-DEV-IND)
+               MOVE W-CPTY-IND TO W-CPTY-IND-TROUVE
+             END-IF
+           END-PERFORM
+
+           IF W-CPTY-IND-TROUVE = 0
+             IF W-CPTY-NBENR >= C-CPTY-MAX-ENR
+               DISPLAY 'ATTENTION 1650-AJOUTE-CPTY : CAPACITE '
+                       'CORRESPONDANTS ' C-CPTY-MAX-ENR ' ATTEINTE - '
+                       'CORRESPONDANT IGNORE : ' W-DEV-CPTY(W-DEV-IND)
+             ELSE
+               ADD 1 TO W-CPTY-NBENR
+               MOVE W-DEV-CPTY(W-DEV-IND)
+                                     TO W-CPTY-CODE(W-CPTY-NBENR)
+               MOVE W-DEV-LIBELLE(W-DEV-IND)
+                                     TO W-CPTY-LIBELLE(W-CPTY-NBENR)
+               MOVE W-DEV-NB-TRX(W-DEV-IND)
+                                     TO W-CPTY-NB-TRX(W-CPTY-NBENR)
+               MOVE W-DEV-MONTANT(W-DEV-IND)
+                                     TO W-CPTY-MONTANT(W-CPTY-NBENR)
+             END-IF
+           ELSE
+             ADD W-DEV-NB-TRX(W-DEV-IND)
+                                  TO W-CPTY-NB-TRX(W-CPTY-IND-TROUVE)
+             ADD W-DEV-MONTANT(W-DEV-IND)
+                                  TO W-CPTY-MONTANT(W-CPTY-IND-TROUVE)
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+       1900-FERME-FICHIERS SECTION.
+      *-----------------------------------------------------------------
+           CLOSE FBATIN
+           CLOSE FBATOUT
+           CLOSE FBATEXC
+           .
+
+      *-----------------------------------------------------------------
+       6000-EDITE-RAPPORT SECTION.
+      *-----------------------------------------------------------------
+      * Rapport de reglement : une ligne par correspondant, avec ses
+      * totaux de controle, plus une ligne de total general qui doit
+      * se retrouver au niveau du fichier des mouvements en entree.
+           PERFORM VARYING W-CPTY-IND FROM 1 BY 1
+                   UNTIL W-CPTY-IND > W-CPTY-NBENR
+             MOVE SPACES TO BAT-OUT-LINE
+             MOVE W-CPTY-CODE(W-CPTY-IND)    TO COL-CPTY
+             MOVE W-CPTY-LIBELLE(W-CPTY-IND) TO COL-LIBELLE
+             MOVE W-CPTY-NB-TRX(W-CPTY-IND)  TO COL-NB-TRX
+             MOVE W-CPTY-MONTANT(W-CPTY-IND) TO COL-MONTANT
+
+             WRITE BAT-OUT-REC FROM BAT-OUT-LINE
+
+             ADD W-CPTY-NB-TRX(W-CPTY-IND)  TO W-CPT-TOTAL-CPTY
+             ADD W-CPTY-MONTANT(W-CPTY-IND) TO W-MNT-TOTAL-CPTY
+           END-PERFORM
+
+           MOVE W-MNT-TOTAL-CPTY TO W-MNT-TOTAL-EDIT
+
+           MOVE SPACES TO BAT-OUT-REC
+           STRING 'TOTAL MOUVEMENTS LUS : '   DELIMITED BY SIZE
+                  W-CPT-LUES                  DELIMITED BY SIZE
+                  ' - REGLES : '              DELIMITED BY SIZE
+                  W-CPT-TOTAL-CPTY            DELIMITED BY SIZE
+                  ' - EXCEPTIONS : '          DELIMITED BY SIZE
+                  W-CPT-DEV-EXC               DELIMITED BY SIZE
+                  ' - MONTANT TOTAL REGLE : ' DELIMITED BY SIZE
+                  W-MNT-TOTAL-EDIT            DELIMITED BY SIZE
+                  INTO BAT-OUT-REC
+           WRITE BAT-OUT-REC
+           .
+
+      *-----------------------------------------------------------------
+       6100-EDITE-EXCEPTIONS SECTION.
+      *-----------------------------------------------------------------
+      * Liste d'exceptions : une ligne par devise non resolue par
+      * DACSCLS1 (XPM-CODRET-O non nul), avec le nombre et le montant
+      * des mouvements ecartes du reglement pour cette devise.
+           PERFORM VARYING W-DEV-IND FROM 1 BY 1
+                   UNTIL W-DEV-IND > W-DEV-NBENR
+             IF NOT W-DEV-CODRET-OK(W-DEV-IND)
+               MOVE SPACES TO BAT-EXC-LINE
+               MOVE W-DEV-CODE(W-DEV-IND)    TO COL-EXC-DEV
+               MOVE W-DEV-CODRET(W-DEV-IND)  TO COL-EXC-CODRET
+               MOVE W-DEV-NB-TRX(W-DEV-IND)  TO COL-EXC-NB-TRX
+               MOVE W-DEV-MONTANT(W-DEV-IND) TO COL-EXC-MONTANT
+
+               WRITE BAT-EXC-REC FROM BAT-EXC-LINE
+             END-IF
+           END-PERFORM
+           .
+
+       END PROGRAM DACSBAT1.
